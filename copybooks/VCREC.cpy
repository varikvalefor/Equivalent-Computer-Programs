@@ -0,0 +1,17 @@
+      *VCREC.CPY -- structured extract record for 0007's triangular
+      *rows.  Lets downstream jobs pull a specific VA row
+      *programmatically instead of re-deriving it from report text.
+      *A row's digit text is split across one or more chunk records
+      *sharing the same VC-VA, written in VC-SEQ-NO order and ending
+      *with the record where VC-IS-LAST-CHUNK is true, instead of one
+      *record per row - that lets a row of any length be represented
+      *without a fixed maximum width.  A downstream reader
+      *reconstructs a row by concatenating VC-ROW-TEXT across every
+      *chunk for a given VC-VA, in VC-SEQ-NO order.
+       01 VC-RECORD.
+           05 VC-RUN-DATE         PIC X(10).
+           05 VC-VA               PIC 9(38).
+           05 VC-SEQ-NO           PIC 9(8).
+           05 VC-LAST-SW          PIC X(1).
+               88 VC-IS-LAST-CHUNK     VALUE "Y".
+           05 VC-ROW-TEXT         PIC X(500).
