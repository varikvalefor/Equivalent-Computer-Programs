@@ -0,0 +1,12 @@
+      *AUDITREC.CPY -- shared audit-trail log record.  0005, 0007, and
+      *FIZZ BUZZ each write one of these at job start and one at job
+      *end via the AUDITLOG subprogram.
+       01 AUDIT-RECORD.
+           05 AUDIT-JOB-NAME      PIC X(12).
+           05 AUDIT-RUN-DATE      PIC X(10).
+           05 AUDIT-RUN-TIME      PIC X(8).
+           05 AUDIT-EVENT         PIC X(6).
+      *        AUDIT-EVENT is "START " or "END   ".
+           05 AUDIT-PARMS         PIC X(60).
+           05 AUDIT-STATUS        PIC X(6).
+      *        AUDIT-STATUS is "NORMAL" or "ABEND ".
