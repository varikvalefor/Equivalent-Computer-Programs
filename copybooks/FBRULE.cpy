@@ -0,0 +1,8 @@
+      *FBRULE.CPY -- one divisor/word rule for FIZZ BUZZ's
+      *configurable rules table.  Rules are tried in the order they
+      *occur in FBRULES.DAT, first match wins, so broader divisors
+      *(e.g. 15) must be listed ahead of the divisors they combine
+      *(e.g. 3 and 5).
+       01 FB-RULE.
+           05 FB-DIVISOR          PIC 9(4).
+           05 FB-WORD             PIC X(20).
