@@ -0,0 +1,5 @@
+      *NUMCTR.CPY -- one shared numeric counter field.  COUNTER-NAME
+      *is replaced by the calling program with the data name it
+      *actually needs; the picture clause lives here so every caller
+      *stays in step when it changes.
+       01 COUNTER-NAME PIC 9(38) VALUE ZERO.
