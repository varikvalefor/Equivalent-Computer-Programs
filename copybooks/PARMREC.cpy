@@ -0,0 +1,11 @@
+      *PARMREC.CPY -- scheduler-maintained parameter record.  One
+      *record per job; PARM-JOB-NAME tells 0005/0007/FIZZ BUZZ which
+      *record in PARMFILE.DAT belongs to them.
+       01 PARM-RECORD.
+           05 PARM-JOB-NAME       PIC X(12).
+           05 PARM-BOUNDARY       PIC 9(38).
+           05 PARM-START-OFFSET   PIC 9(38).
+           05 PARM-LIMIT          PIC 9(38).
+      *        PARM-LIMIT holds FIZZ BUZZ's upper bound for job
+      *        "FIZZBUZZ" and 0007's optional VA-LIMIT for job
+      *        "0007"; it is unused for job "0005".
