@@ -0,0 +1,5 @@
+      *NUMPAIR.CPY -- shared counter / zero-suppressed display pair.
+      *COUNTER-NAME and DISPLAY-NAME are replaced by the calling
+      *program with the data names it actually needs.
+       01 COUNTER-NAME PIC 9(38) VALUE ZERO.
+       01 DISPLAY-NAME PIC Z(38)9.
