@@ -0,0 +1,12 @@
+      *CHKPTREC.CPY -- 0007 checkpoint record.  Persists the last
+      *completed VA value, and the VA-LIMIT in force when the
+      *checkpoint was taken, so a cancelled or abended run can
+      *restart without redoing finished rows.  CHKPT-PAGE-NO and
+      *CHKPT-LINES-ON-PAGE persist the print-listing pagination state
+      *so a restart continues the listing instead of starting a new
+      *page 1 in the middle of it.
+       01 CHKPT-RECORD.
+           05 CHKPT-VA            PIC 9(38).
+           05 CHKPT-VA-LIMIT      PIC 9(38).
+           05 CHKPT-PAGE-NO       PIC 9(4).
+           05 CHKPT-LINES-ON-PAGE PIC 9(4).
