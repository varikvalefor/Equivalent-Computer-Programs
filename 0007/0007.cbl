@@ -1,22 +1,405 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  "0007".
-        
+       AUTHOR.  VARIK VALEFOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO "CHKPT007.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT CHKPT-TMP-FILE ASSIGN TO "CHKPT007.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-TMP-STATUS.
+           SELECT VCLIST-FILE ASSIGN TO "VCLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VCLIST-STATUS.
+           SELECT VCREC-FILE ASSIGN TO "VCREC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VCREC-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHKPT-FILE.
+       01 CHKPT-FILE-RECORD PIC X(84).
+
+       FD  CHKPT-TMP-FILE.
+       01 CHKPT-TMP-FILE-RECORD PIC X(84).
+
+       FD  VCLIST-FILE.
+       01 VCLIST-FILE-RECORD PIC X(546).
+
+       FD  VCREC-FILE.
+       01 VCREC-FILE-RECORD PIC X(557).
+
+       FD  PARM-FILE.
+       01 PARM-FILE-RECORD PIC X(126).
+
        WORKING-STORAGE SECTION.
-       01 VA PIC 9(38).
-       01 VB PIC 9(38).
-       01 VC PIC Z(38)9.
+       COPY NUMCTR REPLACING COUNTER-NAME BY VA.
+       COPY NUMPAIR REPLACING COUNTER-NAME BY VB
+                              DISPLAY-NAME BY VC.
+
+      *VA-LIMIT bounds a run so the nightly control job can treat
+      *0007 as a step with a completion status; zero means unbounded,
+      *which is 0007's original, unsupervised behaviour.
+       01 VA-LIMIT         PIC 9(38) VALUE 0.
+      *WS-TARGET-VA is the absolute VA to stop at for this run,
+      *computed from wherever RESTART-PARA resumed plus VA-LIMIT, so
+      *a nightly job that reuses the same PARMFILE.DAT VA-LIMIT keeps
+      *producing VA-LIMIT more rows each run instead of stalling once
+      *an earlier run's absolute ceiling has already been reached.
+       01 WS-TARGET-VA      PIC 9(38) VALUE 0.
+       01 WS-CHKPT-STATUS    PIC X(2).
+       01 WS-CHKPT-OPEN-STATUS PIC X(2).
+       01 WS-CHKPT-TMP-STATUS PIC X(2).
+      *CHECKPOINT-PARA writes the checkpoint to CHKPT007.TMP and
+      *renames it over CHKPT007.DAT instead of opening CHKPT007.DAT
+      *itself for OUTPUT - OPEN OUTPUT truncates the file the instant
+      *it runs, so a crash between the OPEN and the CLOSE used to
+      *leave CHKPT007.DAT empty or garbled.  The rename is a single
+      *filesystem operation, so a crash before it leaves the prior,
+      *good CHKPT007.DAT completely untouched, and a crash during it
+      *cannot produce a partially-written CHKPT007.DAT.
+       01 WS-CHKPT-TMP-NAME   PIC X(12) VALUE "CHKPT007.TMP".
+       01 WS-CHKPT-FINAL-NAME PIC X(12) VALUE "CHKPT007.DAT".
+       01 WS-CHKPT-INVALID-SW PIC X(1) VALUE "N".
+           88 CHKPT-IS-INVALID       VALUE "Y".
+       01 WS-VCLIST-STATUS   PIC X(2).
+       01 WS-VCREC-STATUS    PIC X(2).
+       01 WS-PARM-STATUS     PIC X(2).
+       01 WS-PARM-OPEN-STATUS PIC X(2).
+       01 WS-USE-PARM-FILE   PIC X(1) VALUE "N".
+           88 PARMS-FROM-FILE        VALUE "Y".
+
+       COPY CHKPTREC.
+       COPY PARMREC.
+       COPY VCREC.
+
+      *Print-listing housekeeping: run date, page number, and a
+      *row-per-page counter so VCLIST.DAT breaks cleanly.
+       01 WS-RUN-DATE        PIC X(10).
+       01 WS-RUN-TIME        PIC X(8).
+       01 WS-PAGE-NO         PIC 9(4) VALUE 1.
+       01 WS-LINES-ON-PAGE   PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE  PIC 9(4) VALUE 60.
+      *WS-ROW-CHUNK holds one fixed-size piece of the 1..VA
+      *concatenation for the triangular row currently being built.
+      *Each chunk is written to VCLIST-FILE/VCREC-FILE (via
+      *WRITE-CHUNK-PARA) as soon as it fills, so a row's total length
+      *is bounded only by disk space, not by any fixed working-storage
+      *field - there is no longer a width a row's digit text can
+      *outgrow and get truncated at.
+       01 WS-ROW-CHUNK        PIC X(500).
+       01 WS-ROW-CHUNK-PTR    PIC 9(4).
+       01 WS-ROW-SEQ-NO       PIC 9(8).
+       01 WS-DIGIT-TEXT      PIC X(39).
+       01 WS-DIGIT-LEN       PIC 9(4).
+       01 WS-DIGIT-POS       PIC 9(4).
+       01 WS-CHUNK-REMAIN    PIC 9(4).
+       01 WS-TAKE-LEN        PIC 9(4).
+
+       01 HEADING-LINE.
+           05 FILLER         PIC X(10) VALUE "0007 LIST ".
+           05 H-RUN-DATE      PIC X(10).
+           05 FILLER         PIC X(6) VALUE SPACES.
+           05 FILLER         PIC X(5) VALUE "PAGE ".
+           05 H-PAGE-NO       PIC ZZZ9.
+      *D-VA is spaced (not the row's VA) on every chunk line after a
+      *row's first, so continuation lines for a long row line up under
+      *the row's own VA without repeating it.
+       01 DETAIL-LINE.
+           05 FILLER         PIC X(4) VALUE "VA: ".
+           05 D-VA            PIC Z(38)9.
+           05 D-VA-ALPHA REDEFINES D-VA PIC X(39).
+           05 FILLER         PIC X(3) VALUE " - ".
+           05 D-ROW-TEXT      PIC X(500).
+
+       COPY AUDITREC.
+       01 WS-SAVE-RC       PIC S9(4).
+       01 WS-VALIMIT-DISP  PIC Z(37)9.
 
        PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM START-LOG-PARA.
+           PERFORM GET-PARAMETERS-PARA.
+           PERFORM RESTART-PARA.
+           PERFORM SET-TARGET-PARA.
+           PERFORM OPEN-FILES-PARA.
+           PERFORM A-PARA UNTIL WS-TARGET-VA > 0 AND VA >= WS-TARGET-VA.
+           PERFORM CLOSE-FILES-PARA.
+           MOVE "NORMAL" TO AUDIT-STATUS.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM END-LOG-PARA.
+           STOP RUN.
+
+      *SET-TARGET-PARA turns VA-LIMIT into an absolute stop point
+      *relative to the VA RESTART-PARA resumed from.
+
+       START-LOG-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE "0007"        TO AUDIT-JOB-NAME.
+           MOVE WS-RUN-DATE   TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME   TO AUDIT-RUN-TIME.
+           MOVE "START "      TO AUDIT-EVENT.
+           MOVE SPACES        TO AUDIT-PARMS.
+           MOVE "NORMAL"      TO AUDIT-STATUS.
+           CALL "AUDITLOG" USING AUDIT-RECORD.
+
+      *END-LOG-PARA saves and restores RETURN-CODE around the CALL so
+      *the AUDITLOG subprogram's own GOBACK doesn't clobber the exit
+      *code MAIN-PARA already set for the caller (e.g. NIGHTLYCTL).
+       END-LOG-PARA.
+           MOVE RETURN-CODE   TO WS-SAVE-RC.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE "0007"        TO AUDIT-JOB-NAME.
+           MOVE WS-RUN-TIME   TO AUDIT-RUN-TIME.
+           MOVE "END   "      TO AUDIT-EVENT.
+           MOVE VA-LIMIT TO WS-VALIMIT-DISP.
+           STRING "VA-LIMIT=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-VALIMIT-DISP) DELIMITED BY SIZE
+                  INTO AUDIT-PARMS.
+           CALL "AUDITLOG" USING AUDIT-RECORD.
+           MOVE WS-SAVE-RC TO RETURN-CODE.
+
+       SET-TARGET-PARA.
+           IF VA-LIMIT > 0 THEN
+               COMPUTE WS-TARGET-VA = VA + VA-LIMIT
+           ELSE
+               MOVE 0 TO WS-TARGET-VA
+           END-IF.
+
+      *GET-PARAMETERS-PARA takes VA-LIMIT from the scheduler parameter
+      *file when a "0007" record is present; otherwise VA-LIMIT stays
+      *0 (unbounded), preserving 0007's original behaviour.
+       GET-PARAMETERS-PARA.
+           MOVE "N" TO WS-USE-PARM-FILE.
+           OPEN INPUT PARM-FILE.
+           MOVE WS-PARM-STATUS TO WS-PARM-OPEN-STATUS.
+           IF WS-PARM-OPEN-STATUS = "00" THEN
+               PERFORM UNTIL WS-PARM-STATUS NOT = "00"
+                   READ PARM-FILE INTO PARM-RECORD
+                       AT END MOVE "10" TO WS-PARM-STATUS
+                       NOT AT END
+                           IF PARM-JOB-NAME = "0007" THEN
+                               MOVE "Y" TO WS-USE-PARM-FILE
+                               MOVE "10" TO WS-PARM-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           IF WS-PARM-OPEN-STATUS = "00" OR
+                   WS-PARM-OPEN-STATUS = "05" THEN
+               CLOSE PARM-FILE
+           END-IF.
+           IF PARMS-FROM-FILE THEN
+               IF PARM-LIMIT NOT NUMERIC THEN
+                   DISPLAY
+                     "0007: invalid VA-LIMIT in parameter file, ignored"
+                   MOVE 0 TO VA-LIMIT
+               ELSE
+                   MOVE PARM-LIMIT TO VA-LIMIT
+               END-IF
+           END-IF.
+
+      *OPEN-FILES-PARA extends the listing and record files on a
+      *restart (VA > 0) instead of truncating the rows already
+      *produced before the prior run was cancelled or abended.
+       OPEN-FILES-PARA.
+           IF VA > 0 THEN
+               OPEN EXTEND VCLIST-FILE
+               OPEN EXTEND VCREC-FILE
+           ELSE
+               OPEN OUTPUT VCLIST-FILE
+               OPEN OUTPUT VCREC-FILE
+           END-IF.
+
+      *RESTART-PARA resumes from the last checkpointed VA value
+      *instead of starting over from VA=1 after a cancelled or
+      *abended run.  A checkpoint record that exists but fails the
+      *IS NUMERIC check (a crash mid-write left it empty or garbled)
+      *is NOT trusted as "VA=0, safe to start over" - that would let
+      *OPEN-FILES-PARA's OPEN OUTPUT branch silently destroy every
+      *row already on disk.  It is treated as an error instead, via
+      *ABEND-BAD-CHKPT-PARA.
+       RESTART-PARA.
+           MOVE 0 TO VA.
+           MOVE "N" TO WS-CHKPT-INVALID-SW.
+           OPEN INPUT CHKPT-FILE.
+           MOVE WS-CHKPT-STATUS TO WS-CHKPT-OPEN-STATUS.
+           IF WS-CHKPT-OPEN-STATUS = "00" THEN
+               READ CHKPT-FILE INTO CHKPT-RECORD
+                   NOT AT END
+                       IF CHKPT-VA IS NUMERIC
+                               AND CHKPT-PAGE-NO IS NUMERIC
+                               AND CHKPT-LINES-ON-PAGE IS NUMERIC THEN
+                           MOVE CHKPT-VA TO VA
+                           MOVE CHKPT-PAGE-NO TO WS-PAGE-NO
+                           MOVE CHKPT-LINES-ON-PAGE TO WS-LINES-ON-PAGE
+                       ELSE
+                           MOVE "Y" TO WS-CHKPT-INVALID-SW
+                       END-IF
+               END-READ
+           END-IF.
+           IF WS-CHKPT-OPEN-STATUS = "00" OR
+                   WS-CHKPT-OPEN-STATUS = "05" THEN
+               CLOSE CHKPT-FILE
+           END-IF.
+           IF CHKPT-IS-INVALID THEN
+               PERFORM ABEND-BAD-CHKPT-PARA
+           END-IF.
+
+      *ABEND-BAD-CHKPT-PARA stops the run instead of letting a
+      *corrupt CHKPT007.DAT fall through to VA=0, which would make
+      *OPEN-FILES-PARA truncate VCLIST-FILE/VCREC-FILE and destroy
+      *every row already produced.
+       ABEND-BAD-CHKPT-PARA.
+           DISPLAY
+             "0007: ABEND - CHKPT007.DAT exists but is unreadable or "
+             "non-numeric; refusing to resume from it.  Restore a "
+             "good CHKPT007.DAT from backup, or remove it only if "
+             "VCLIST.DAT/VCREC.DAT are also being discarded."
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           MOVE "ABEND " TO AUDIT-EVENT.
+           MOVE "ABEND " TO AUDIT-STATUS.
+           MOVE SPACES TO AUDIT-PARMS.
+           STRING "reason=corrupt checkpoint" DELIMITED BY SIZE
+               INTO AUDIT-PARMS.
+           CALL "AUDITLOG" USING AUDIT-RECORD.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *A-PARA checkpoints after every row, not just every CHKPT-EVERY
+      *rows - VCLIST-FILE/VCREC-FILE are written every row, so a
+      *periodic checkpoint left an abend-then-restart window where
+      *rows already written past the last checkpoint got re-appended
+      *by OPEN-FILES-PARA's OPEN EXTEND, duplicating them.  Writing
+      *the checkpoint every row costs more I/O but keeps the
+      *checkpointed VA always in lockstep with what's on disk.
        A-PARA.
            ADD 1 TO VA.
-           SET VB TO 0.
-           B-PARA.
-               ADD 1 TO VB.
-               MOVE VB TO VC.
-               DISPLAY FUNCTION TRIM (VC LEADING) WITH NO ADVANCING.
-               IF VB + 1 <= VA THEN
-                   GO TO B-PARA
-               END-IF.
-           DISPLAY " ".
-           GO TO A-PARA.
+           MOVE 0 TO VB.
+           MOVE SPACES TO WS-ROW-CHUNK.
+           MOVE 1 TO WS-ROW-CHUNK-PTR.
+           MOVE 0 TO WS-ROW-SEQ-NO.
+           PERFORM B-PARA UNTIL VB >= VA.
+           PERFORM FLUSH-FINAL-CHUNK-PARA.
+           PERFORM CHECKPOINT-PARA.
+
+       B-PARA.
+           ADD 1 TO VB.
+           MOVE VB TO VC.
+           MOVE FUNCTION TRIM(VC LEADING) TO WS-DIGIT-TEXT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(VC LEADING))
+               TO WS-DIGIT-LEN.
+           PERFORM APPEND-DIGITS-PARA.
+
+      *APPEND-DIGITS-PARA appends one number's digit text into
+      *WS-ROW-CHUNK, flushing and resetting the chunk first whenever
+      *it's already full - a digit string that straddles a chunk
+      *boundary is simply split across two (or more) chunks.  Flushing
+      *only happens here, when more text is about to be appended, so
+      *the chunk still holding the row's true final bytes is always
+      *left for FLUSH-FINAL-CHUNK-PARA to write out as the last chunk,
+      *even when it happens to have filled exactly to capacity.
+       APPEND-DIGITS-PARA.
+           MOVE 1 TO WS-DIGIT-POS.
+           PERFORM UNTIL WS-DIGIT-POS > WS-DIGIT-LEN
+               IF WS-ROW-CHUNK-PTR > 500 THEN
+                   PERFORM FLUSH-INTERIM-CHUNK-PARA
+               END-IF
+               COMPUTE WS-CHUNK-REMAIN = 501 - WS-ROW-CHUNK-PTR
+               COMPUTE WS-TAKE-LEN = WS-DIGIT-LEN - WS-DIGIT-POS + 1
+               IF WS-TAKE-LEN > WS-CHUNK-REMAIN THEN
+                   MOVE WS-CHUNK-REMAIN TO WS-TAKE-LEN
+               END-IF
+               MOVE WS-DIGIT-TEXT (WS-DIGIT-POS : WS-TAKE-LEN)
+                   TO WS-ROW-CHUNK (WS-ROW-CHUNK-PTR : WS-TAKE-LEN)
+               ADD WS-TAKE-LEN TO WS-ROW-CHUNK-PTR
+               ADD WS-TAKE-LEN TO WS-DIGIT-POS
+           END-PERFORM.
+
+      *FLUSH-INTERIM-CHUNK-PARA writes a chunk that is full but isn't
+      *the row's last (more digits are still coming), then resets the
+      *buffer for the next chunk.
+       FLUSH-INTERIM-CHUNK-PARA.
+           MOVE "N" TO VC-LAST-SW.
+           PERFORM WRITE-CHUNK-PARA.
+           MOVE SPACES TO WS-ROW-CHUNK.
+           MOVE 1 TO WS-ROW-CHUNK-PTR.
+
+      *FLUSH-FINAL-CHUNK-PARA writes the row's last chunk (always at
+      *least one character, since every VA contributes at least one
+      *digit) once B-PARA has appended every number in the row.
+       FLUSH-FINAL-CHUNK-PARA.
+           MOVE "Y" TO VC-LAST-SW.
+           PERFORM WRITE-CHUNK-PARA.
+
+      *WRITE-CHUNK-PARA writes the current WS-ROW-CHUNK as the next
+      *VCREC-FILE record for this VA (run date, VA, sequence number,
+      *last-chunk flag, chunk text) and the matching VCLIST-FILE
+      *listing line - this is what lets a row of any length reach disk
+      *without ever being held, whole, in one working-storage field.
+       WRITE-CHUNK-PARA.
+           ADD 1 TO WS-ROW-SEQ-NO.
+           MOVE WS-RUN-DATE   TO VC-RUN-DATE.
+           MOVE VA            TO VC-VA.
+           MOVE WS-ROW-SEQ-NO TO VC-SEQ-NO.
+           MOVE WS-ROW-CHUNK  TO VC-ROW-TEXT.
+           MOVE VC-RECORD     TO VCREC-FILE-RECORD.
+           WRITE VCREC-FILE-RECORD.
+           PERFORM WRITE-LISTING-CHUNK-PARA.
+
+      *WRITE-LISTING-CHUNK-PARA produces a labelled, paginated print
+      *listing (run date, page number, page break on line count)
+      *instead of 0007's old bare digit DISPLAYs.  Only a row's first
+      *chunk carries its VA in the left-hand column; continuation
+      *chunks leave that column blank so the listing doesn't repeat
+      *the same VA down a whole run of wrapped lines.
+       WRITE-LISTING-CHUNK-PARA.
+           IF WS-LINES-ON-PAGE = 0 THEN
+               PERFORM WRITE-HEADING-PARA
+           END-IF.
+           IF VC-SEQ-NO = 1 THEN
+               MOVE VA TO D-VA
+           ELSE
+               MOVE SPACES TO D-VA-ALPHA
+           END-IF.
+           MOVE WS-ROW-CHUNK TO D-ROW-TEXT.
+           WRITE VCLIST-FILE-RECORD FROM DETAIL-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE THEN
+               MOVE 0 TO WS-LINES-ON-PAGE
+               ADD 1 TO WS-PAGE-NO
+           END-IF.
+
+       WRITE-HEADING-PARA.
+           MOVE WS-RUN-DATE TO H-RUN-DATE.
+           MOVE WS-PAGE-NO  TO H-PAGE-NO.
+           WRITE VCLIST-FILE-RECORD FROM HEADING-LINE.
+
+      *CHECKPOINT-PARA writes the new checkpoint to CHKPT007.TMP
+      *(a fresh file every time, so OPEN OUTPUT here never touches
+      *CHKPT007.DAT) and only then renames it over CHKPT007.DAT, so
+      *the run's last good checkpoint is never left truncated or
+      *partially written if this step is interrupted.
+       CHECKPOINT-PARA.
+           MOVE VA               TO CHKPT-VA.
+           MOVE VA-LIMIT         TO CHKPT-VA-LIMIT.
+           MOVE WS-PAGE-NO       TO CHKPT-PAGE-NO.
+           MOVE WS-LINES-ON-PAGE TO CHKPT-LINES-ON-PAGE.
+           OPEN OUTPUT CHKPT-TMP-FILE.
+           WRITE CHKPT-TMP-FILE-RECORD FROM CHKPT-RECORD.
+           CLOSE CHKPT-TMP-FILE.
+           CALL "CBL_RENAME_FILE" USING WS-CHKPT-TMP-NAME
+               WS-CHKPT-FINAL-NAME.
+
+       CLOSE-FILES-PARA.
+           PERFORM CHECKPOINT-PARA.
+           CLOSE VCLIST-FILE.
+           CLOSE VCREC-FILE.
