@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RECON.
+       AUTHOR.  VARIK VALEFOR.
+      *RECON control-totals "0005"'s output.  It reads 0005OUT.DAT,
+      *independently recomputes the digit count and a simple digit
+      *checksum that BOUNDARY (and START-OFFSET) imply, and flags a
+      *mismatch so a truncated or corrupted 0005 run is caught the
+      *same day instead of downstream.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIGIT-IN-FILE ASSIGN TO "0005OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIGIT-IN-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIGIT-IN-FILE.
+       01 DIGIT-IN-RECORD PIC X(200).
+
+       FD  PARM-FILE.
+       01 PARM-FILE-RECORD PIC X(126).
+
+       WORKING-STORAGE SECTION.
+       01 TARGA        PIC X(69).
+       01 CMD-BOUNDARY  PIC X(40).
+       01 CMD-OFFSET    PIC X(40).
+       01 BOUNDARY     PIC 9(38) VALUE 86.
+       01 START-OFFSET PIC 9(38) VALUE 0.
+
+       01 WS-VALID-SW   PIC X(1) VALUE "Y".
+           88 TARGA-IS-VALID      VALUE "Y".
+           88 TARGA-IS-INVALID    VALUE "N".
+
+      *EXPECTED-DIGIT-COUNT/EXPECTED-CHECKSUM are derived by closed-
+      *form arithmetic rather than counted one digit at a time, so a
+      *BOUNDARY near the top of PIC 9(38)'s range can make the true
+      *result wider than 38 digits - GnuCOBOL's numeric fields cap out
+      *at 38 digits, so there's no wider PICTURE to move the overflow
+      *into. WS-RECON-OVERFLOW-SW catches that with ON SIZE ERROR and
+      *turns it into a reported diagnostic instead of a silently
+      *truncated (and possibly false-positive) reconciliation.
+       01 WS-RECON-OVERFLOW-SW PIC X(1) VALUE "N".
+           88 RECON-VALUES-OVERFLOWED VALUE "Y".
+
+       01 WS-DIGIT-IN-STATUS PIC X(2).
+       01 WS-PARM-STATUS     PIC X(2).
+       01 WS-PARM-OPEN-STATUS PIC X(2).
+       01 WS-USE-PARM-FILE   PIC X(1) VALUE "N".
+           88 PARMS-FROM-FILE        VALUE "Y".
+       01 WS-BAD-CHAR-COUNT  PIC 9(4).
+       COPY PARMREC.
+
+      *Actual totals, derived by reading 0005OUT.DAT.
+       01 ACTUAL-DIGIT-COUNT  PIC 9(38) VALUE 0.
+       01 ACTUAL-CHECKSUM     PIC 9(38) VALUE 0.
+       01 ACTUAL-CHECKSUM-MOD PIC 9(10) VALUE 0.
+       01 WS-TRIMMED-LEN      PIC 9(4).
+       01 WS-CHAR-POS         PIC 9(4).
+       01 WS-ONE-CHAR         PIC X(1).
+       01 WS-DIGIT-VALUE      PIC 9(1).
+
+      *Expected totals, derived purely from BOUNDARY/START-OFFSET.
+       01 EXPECTED-DIGIT-COUNT  PIC 9(38) VALUE 0.
+       01 EXPECTED-CHECKSUM     PIC 9(38) VALUE 0.
+       01 EXPECTED-CHECKSUM-MOD PIC 9(10) VALUE 0.
+       01 WS-BAND-DIGITS        PIC 9(2).
+       01 WS-BAND-LOW           PIC 9(38).
+       01 WS-BAND-HIGH          PIC 9(38).
+       01 WS-OVERLAP-LOW        PIC 9(38).
+       01 WS-OVERLAP-HIGH       PIC 9(38).
+      *WS-EFFECTIVE-START is the first value 0005 actually emits:
+      *START-OFFSET itself when it's greater than zero (0005 now
+      *includes its start offset in the range), or 1 when
+      *START-OFFSET is zero (0005's original start-at-1 behaviour).
+       01 WS-EFFECTIVE-START    PIC 9(38).
+
+      *Digit-sum-up-to-N workings, used twice (once for BOUNDARY,
+      *once for START-OFFSET) via DIGITSUM-PARA.
+       01 DS-N        PIC 9(38).
+       01 DS-TOTAL     PIC 9(38).
+       01 DS-P          PIC 9(38).
+       01 DS-HIGHER      PIC 9(38).
+       01 DS-CUR          PIC 9(38).
+       01 DS-LOWER          PIC 9(38).
+       01 DS-BOUNDARY-SUM     PIC 9(38).
+       01 DS-OFFSET-SUM        PIC 9(38).
+       01 WS-CHECKSUM-MODULUS   PIC 9(10) VALUE 1000000007.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM GET-PARAMETERS-PARA.
+           IF TARGA-IS-VALID THEN
+               PERFORM COMPUTE-EXPECTED-PARA
+               PERFORM READ-ACTUAL-PARA
+               PERFORM COMPARE-PARA
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *GET-PARAMETERS-PARA reuses "0005"'s own parameter source (the
+      *"0005" record in the scheduler parameter file, or the
+      *command-line BOUNDARY/start-offset) so it reconciles against
+      *the same inputs the run actually used.
+       GET-PARAMETERS-PARA.
+           MOVE "N" TO WS-USE-PARM-FILE.
+           OPEN INPUT PARM-FILE.
+           MOVE WS-PARM-STATUS TO WS-PARM-OPEN-STATUS.
+           IF WS-PARM-OPEN-STATUS = "00" THEN
+               PERFORM UNTIL WS-PARM-STATUS NOT = "00"
+                   READ PARM-FILE INTO PARM-RECORD
+                       AT END MOVE "10" TO WS-PARM-STATUS
+                       NOT AT END
+                           IF PARM-JOB-NAME = "0005" THEN
+                               MOVE "Y" TO WS-USE-PARM-FILE
+                               MOVE "10" TO WS-PARM-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           IF WS-PARM-OPEN-STATUS = "00" OR
+                   WS-PARM-OPEN-STATUS = "05" THEN
+               CLOSE PARM-FILE
+           END-IF.
+           IF PARMS-FROM-FILE THEN
+               PERFORM VALIDATE-PARM-PARA
+           ELSE
+               ACCEPT TARGA FROM COMMAND-LINE
+               MOVE SPACES TO CMD-BOUNDARY CMD-OFFSET
+               UNSTRING TARGA DELIMITED BY ALL SPACES
+                   INTO CMD-BOUNDARY CMD-OFFSET
+               PERFORM VALIDATE-TARGA-PARA
+           END-IF.
+
+      *VALIDATE-TARGA-PARA rejects a sign or decimal point outright
+      *rather than letting TEST-NUMVAL silently accept it and the
+      *later MOVE into a PIC 9 field truncate it.
+       VALIDATE-TARGA-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           IF CMD-BOUNDARY = SPACES THEN
+               DISPLAY "RECON: invalid BOUNDARY value, job terminated"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               MOVE 0 TO WS-BAD-CHAR-COUNT
+               INSPECT CMD-BOUNDARY TALLYING WS-BAD-CHAR-COUNT
+                   FOR ALL "-" ALL "+" ALL "."
+               IF WS-BAD-CHAR-COUNT > 0
+                       OR FUNCTION TEST-NUMVAL(CMD-BOUNDARY) NOT = 0
+                       THEN
+                   DISPLAY
+                     "RECON: invalid BOUNDARY value, job terminated"
+                   MOVE "N" TO WS-VALID-SW
+               ELSE
+                   MOVE CMD-BOUNDARY TO BOUNDARY
+               END-IF
+           END-IF.
+           IF TARGA-IS-VALID AND CMD-OFFSET NOT = SPACES THEN
+               MOVE 0 TO WS-BAD-CHAR-COUNT
+               INSPECT CMD-OFFSET TALLYING WS-BAD-CHAR-COUNT
+                   FOR ALL "-" ALL "+" ALL "."
+               IF WS-BAD-CHAR-COUNT > 0
+                       OR FUNCTION TEST-NUMVAL(CMD-OFFSET) NOT = 0
+                       THEN
+                   DISPLAY
+                     "RECON: invalid start-offset value, terminated"
+                   MOVE "N" TO WS-VALID-SW
+               ELSE
+                   MOVE CMD-OFFSET TO START-OFFSET
+               END-IF
+           END-IF.
+
+      *VALIDATE-PARM-PARA applies the same numeric validation to a
+      *scheduler parameter file record that VALIDATE-TARGA-PARA
+      *applies to a command-line argument.
+       VALIDATE-PARM-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           IF PARM-BOUNDARY NOT NUMERIC THEN
+               DISPLAY
+                 "RECON: invalid BOUNDARY in parameter file"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               MOVE PARM-BOUNDARY TO BOUNDARY
+           END-IF.
+           IF TARGA-IS-VALID AND PARM-START-OFFSET NOT NUMERIC THEN
+               DISPLAY
+                 "RECON: invalid offset in parameter file"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               IF TARGA-IS-VALID THEN
+                   MOVE PARM-START-OFFSET TO START-OFFSET
+               END-IF
+           END-IF.
+
+      *COMPUTE-EXPECTED-PARA derives, from BOUNDARY and START-OFFSET
+      *alone, how many digit characters 0005 should have written and
+      *a simple digit-value checksum, with no reference to the file.
+      *0005 now includes START-OFFSET itself in its emitted range
+      *(when START-OFFSET is greater than zero); WS-EFFECTIVE-START
+      *captures that so the band-overlap math below stays in lockstep
+      *with what 0005 actually writes.
+       COMPUTE-EXPECTED-PARA.
+           IF START-OFFSET = 0 THEN
+               MOVE 1 TO WS-EFFECTIVE-START
+           ELSE
+               MOVE START-OFFSET TO WS-EFFECTIVE-START
+           END-IF.
+           MOVE 0 TO EXPECTED-DIGIT-COUNT.
+           MOVE 1 TO WS-BAND-LOW.
+           PERFORM VARYING WS-BAND-DIGITS FROM 1 BY 1
+                   UNTIL WS-BAND-DIGITS > 38
+               COMPUTE WS-BAND-HIGH = (WS-BAND-LOW * 10) - 1
+               IF WS-BAND-LOW > BOUNDARY
+                       OR WS-BAND-HIGH < WS-EFFECTIVE-START
+                   CONTINUE
+               ELSE
+                   IF WS-BAND-LOW > WS-EFFECTIVE-START THEN
+                       MOVE WS-BAND-LOW TO WS-OVERLAP-LOW
+                   ELSE
+                       MOVE WS-EFFECTIVE-START TO WS-OVERLAP-LOW
+                   END-IF
+                   IF WS-BAND-HIGH < BOUNDARY THEN
+                       MOVE WS-BAND-HIGH TO WS-OVERLAP-HIGH
+                   ELSE
+                       MOVE BOUNDARY TO WS-OVERLAP-HIGH
+                   END-IF
+                   IF WS-OVERLAP-LOW <= WS-OVERLAP-HIGH THEN
+                       COMPUTE EXPECTED-DIGIT-COUNT =
+                           EXPECTED-DIGIT-COUNT +
+                           ((WS-OVERLAP-HIGH - WS-OVERLAP-LOW + 1)
+                               * WS-BAND-DIGITS)
+                           ON SIZE ERROR
+                               SET RECON-VALUES-OVERFLOWED TO TRUE
+                       END-COMPUTE
+                   END-IF
+               END-IF
+               COMPUTE WS-BAND-LOW = WS-BAND-LOW * 10
+           END-PERFORM.
+
+      *When START-OFFSET leaves the boundary behind (BOUNDARY is less
+      *than WS-EFFECTIVE-START), 0005 emits nothing, matching
+      *EXPECTED-DIGIT-COUNT's own band loop above skipping every band.
+      *The digit-sum subtraction below is unsigned, so it must be
+      *skipped too - BOUNDARY - (WS-EFFECTIVE-START - 1) would
+      *otherwise go negative and store its absolute value instead of
+      *the correct zero.
+           IF BOUNDARY < WS-EFFECTIVE-START THEN
+               MOVE 0 TO EXPECTED-CHECKSUM
+           ELSE
+               MOVE BOUNDARY TO DS-N
+               PERFORM DIGITSUM-PARA
+               MOVE DS-TOTAL TO DS-BOUNDARY-SUM
+               COMPUTE DS-N = WS-EFFECTIVE-START - 1
+               PERFORM DIGITSUM-PARA
+               MOVE DS-TOTAL TO DS-OFFSET-SUM
+               COMPUTE EXPECTED-CHECKSUM =
+                   DS-BOUNDARY-SUM - DS-OFFSET-SUM
+           END-IF.
+           COMPUTE EXPECTED-CHECKSUM-MOD =
+               FUNCTION MOD(EXPECTED-CHECKSUM, WS-CHECKSUM-MODULUS).
+
+      *DIGITSUM-PARA computes, in DS-TOTAL, the sum of the digits of
+      *every integer from 0 through DS-N.
+       DIGITSUM-PARA.
+           MOVE 0 TO DS-TOTAL.
+           MOVE 1 TO DS-P.
+           PERFORM UNTIL DS-P > DS-N
+               COMPUTE DS-HIGHER = DS-N / (DS-P * 10)
+               COMPUTE DS-CUR = FUNCTION MOD((DS-N / DS-P), 10)
+               COMPUTE DS-LOWER = FUNCTION MOD(DS-N, DS-P)
+               COMPUTE DS-TOTAL = DS-TOTAL + (DS-HIGHER * 45 * DS-P)
+                   ON SIZE ERROR
+                       SET RECON-VALUES-OVERFLOWED TO TRUE
+               END-COMPUTE
+               IF DS-CUR > 0 THEN
+                   COMPUTE DS-TOTAL = DS-TOTAL +
+                       (((DS-CUR - 1) * DS-CUR / 2) * DS-P) +
+                       (DS-CUR * (DS-LOWER + 1))
+                       ON SIZE ERROR
+                           SET RECON-VALUES-OVERFLOWED TO TRUE
+                   END-COMPUTE
+               END-IF
+               COMPUTE DS-P = DS-P * 10
+           END-PERFORM.
+
+      *READ-ACTUAL-PARA reads back every digit 0005 actually wrote.
+       READ-ACTUAL-PARA.
+           OPEN INPUT DIGIT-IN-FILE.
+           PERFORM UNTIL WS-DIGIT-IN-STATUS NOT = "00"
+               READ DIGIT-IN-FILE
+                   AT END MOVE "10" TO WS-DIGIT-IN-STATUS
+                   NOT AT END PERFORM SCAN-RECORD-PARA
+               END-READ
+           END-PERFORM.
+           CLOSE DIGIT-IN-FILE.
+           COMPUTE ACTUAL-CHECKSUM-MOD =
+               FUNCTION MOD(ACTUAL-CHECKSUM, WS-CHECKSUM-MODULUS).
+
+       SCAN-RECORD-PARA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DIGIT-IN-RECORD))
+               TO WS-TRIMMED-LEN.
+           PERFORM VARYING WS-CHAR-POS FROM 1 BY 1
+                   UNTIL WS-CHAR-POS > WS-TRIMMED-LEN
+               MOVE DIGIT-IN-RECORD (WS-CHAR-POS:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR IS NUMERIC THEN
+                   MOVE WS-ONE-CHAR TO WS-DIGIT-VALUE
+                   ADD 1 TO ACTUAL-DIGIT-COUNT
+                   ADD WS-DIGIT-VALUE TO ACTUAL-CHECKSUM
+               END-IF
+           END-PERFORM.
+
+       COMPARE-PARA.
+           IF RECON-VALUES-OVERFLOWED THEN
+               DISPLAY
+                 "RECON: cannot verify - expected digit count/checksum "
+               DISPLAY
+                 "  exceeds 38-digit capacity for this BOUNDARY/offset"
+               MOVE 20 TO RETURN-CODE
+           ELSE
+           IF ACTUAL-DIGIT-COUNT = EXPECTED-DIGIT-COUNT
+                   AND ACTUAL-CHECKSUM-MOD = EXPECTED-CHECKSUM-MOD
+               DISPLAY "RECON: 0005OUT.DAT reconciles - OK"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECON: 0005OUT.DAT MISMATCH"
+               DISPLAY "  expected digit count: " EXPECTED-DIGIT-COUNT
+               DISPLAY "  actual digit count:   " ACTUAL-DIGIT-COUNT
+               DISPLAY "  expected checksum:    " EXPECTED-CHECKSUM-MOD
+               DISPLAY "  actual checksum:      " ACTUAL-CHECKSUM-MOD
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           END-IF.
