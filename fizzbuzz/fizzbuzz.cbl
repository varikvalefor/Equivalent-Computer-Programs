@@ -2,26 +2,302 @@
        PROGRAM-ID.  "FIZZ BUZZ".
        AUTHOR.  VARIK VALEFOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RULES-FILE ASSIGN TO "FBRULES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RULES-FILE.
+       01 RULES-FILE-RECORD PIC X(24).
+
+       FD  PARM-FILE.
+       01 PARM-FILE-RECORD PIC X(126).
+
        WORKING-STORAGE SECTION.
-       01 X PIC 9(38).
-       01 Z PIC Z(38)9.
+      *TARGA contains the first argument of the program, as in "0005".
+       01 TARGA    PIC X(69).
+      *The run stops once X reaches BOUNDARY instead of looping
+      *forever; BOUNDARY VALUE 0 is just MAIN-PARA's pre-validation
+      *default - VALIDATE-TARGA-PARA/VALIDATE-PARM-PARA reject a
+      *missing limit outright, so a validated run always has a real
+      *BOUNDARY, including a legitimate 0 (which, like "0005", stops
+      *immediately instead of running unbounded).
+       01 BOUNDARY PIC 9(38) VALUE 0.
+       COPY NUMPAIR REPLACING COUNTER-NAME BY X
+                              DISPLAY-NAME BY Z.
+
+       01 WS-VALID-SW  PIC X(1) VALUE "Y".
+           88 TARGA-IS-VALID      VALUE "Y".
+           88 TARGA-IS-INVALID    VALUE "N".
+
+       01 WS-RULES-STATUS PIC X(2).
+       01 WS-RULES-OPEN-STATUS PIC X(2).
+       01 WS-PARM-STATUS  PIC X(2).
+       01 WS-PARM-OPEN-STATUS PIC X(2).
+       01 WS-USE-PARM-FILE PIC X(1) VALUE "N".
+           88 PARMS-FROM-FILE       VALUE "Y".
+       01 WS-BAD-CHAR-COUNT PIC 9(4).
+
+       COPY PARMREC.
+       COPY FBRULE.
+
+      *FB-RULE-TABLE is loaded from FBRULES.DAT when present; the
+      *divisor/word pairs are tried in table order so a run with no
+      *matching rules file falls back to the original 15/5/3 wording.
+       01 FB-RULE-COUNT     PIC 9(4) VALUE 3.
+       01 FB-RULE-TABLE.
+           05 FB-RULE-ENTRY OCCURS 20 TIMES
+                   INDEXED BY FB-IDX.
+               10 FB-T-DIVISOR  PIC 9(4).
+               10 FB-T-WORD     PIC X(20).
+      *        FB-T-COUNT is this rule's running tally for the
+      *        footer; it replaces a hardcoded FIZZ/BUZZ/FIZZ BUZZ
+      *        EVALUATE so a custom rules table (req010) is tallied
+      *        correctly no matter how many rules it defines.
+               10 FB-T-COUNT    PIC 9(38).
+       01 WS-MATCHED    PIC X(1).
+           88 RULE-MATCHED       VALUE "Y".
+
+      *Tally footer counters.
+       01 NUMBER-COUNT     PIC 9(38) VALUE 0.
+       01 D-NUMBER-COUNT    PIC Z(38)9.
+       01 D-RULE-COUNT      PIC Z(38)9.
+
+       COPY AUDITREC.
+       01 WS-RUN-DATE PIC X(10).
+       01 WS-RUN-TIME PIC X(8).
+       01 WS-SAVE-RC       PIC S9(4).
+       01 WS-BOUNDARY-DISP PIC Z(37)9.
+      *WS-RAW-BOUNDARY-TEXT captures whatever text was actually
+      *supplied (command line or parameter file) before validation
+      *runs, so END-LOG-PARA can log the real rejected input on the
+      *ABEND path instead of BOUNDARY, which still holds its
+      *unvalidated default VALUE when validation fails.
+       01 WS-RAW-BOUNDARY-TEXT PIC X(40).
 
        PROCEDURE DIVISION.
-       A-PARA.
-         ADD 1 TO X.
-         IF FUNCTION MOD(X,15) = 0 THEN
-           DISPLAY "FIZZ BUZZ"
-         ELSE
-           IF FUNCTION MOD(X,5) = 0 THEN
-             DISPLAY "BUZZ"
+       MAIN-PARA.
+           PERFORM START-LOG-PARA.
+           PERFORM LOAD-RULES-PARA.
+           PERFORM GET-PARAMETERS-PARA.
+           IF TARGA-IS-VALID THEN
+      *A plain pretest, matching "0005"'s PERFORM PARA-PARA UNTIL
+      *CURRENTX >= BOUNDARY - a BOUNDARY of 0 (an operator-supplied
+      *limit of zero, e.g. a zero-filled PARM-LIMIT) stops the run on
+      *the first test instead of looping forever, since X starts at 0
+      *via NUMPAIR's VALUE ZERO and 0 >= 0 is true immediately.
+               PERFORM A-PARA UNTIL X >= BOUNDARY
+               PERFORM FOOTER-PARA
+               MOVE "NORMAL" TO AUDIT-STATUS
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE "ABEND " TO AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           PERFORM END-LOG-PARA.
+           STOP RUN.
+
+       START-LOG-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE "FIZZBUZZ"   TO AUDIT-JOB-NAME.
+           MOVE WS-RUN-DATE  TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME  TO AUDIT-RUN-TIME.
+           MOVE "START "     TO AUDIT-EVENT.
+           MOVE SPACES       TO AUDIT-PARMS.
+           MOVE "NORMAL"     TO AUDIT-STATUS.
+           CALL "AUDITLOG" USING AUDIT-RECORD.
+
+      *END-LOG-PARA saves and restores RETURN-CODE around the CALL so
+      *the AUDITLOG subprogram's own GOBACK doesn't clobber the exit
+      *code MAIN-PARA already set for the caller (e.g. NIGHTLYCTL).
+       END-LOG-PARA.
+           MOVE RETURN-CODE  TO WS-SAVE-RC.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE "FIZZBUZZ"   TO AUDIT-JOB-NAME.
+           MOVE WS-RUN-TIME  TO AUDIT-RUN-TIME.
+           MOVE "END   "     TO AUDIT-EVENT.
+      *On the ABEND path BOUNDARY never got past its unvalidated
+      *default VALUE, so logging it would fabricate a plausible-
+      *looking limit instead of showing what was actually rejected;
+      *log the raw captured input instead.
+           IF TARGA-IS-VALID THEN
+               MOVE BOUNDARY TO WS-BOUNDARY-DISP
+               STRING "BOUNDARY=" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-BOUNDARY-DISP) DELIMITED BY SIZE
+                      INTO AUDIT-PARMS
+           ELSE
+               STRING "BOUNDARY=" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RAW-BOUNDARY-TEXT)
+                          DELIMITED BY SIZE
+                      INTO AUDIT-PARMS
+           END-IF.
+           CALL "AUDITLOG" USING AUDIT-RECORD.
+           MOVE WS-SAVE-RC TO RETURN-CODE.
+
+      *LOAD-RULES-PARA reads the configurable divisor/word table from
+      *FBRULES.DAT.  When the file is absent, the original hardcoded
+      *15/5/3 rules are kept as the default table.
+       LOAD-RULES-PARA.
+           PERFORM VARYING FB-IDX FROM 1 BY 1 UNTIL FB-IDX > 20
+               MOVE 0 TO FB-T-COUNT(FB-IDX)
+           END-PERFORM.
+           MOVE 15 TO FB-T-DIVISOR(1).
+           MOVE "FIZZ BUZZ"     TO FB-T-WORD(1).
+           MOVE 5  TO FB-T-DIVISOR(2).
+           MOVE "BUZZ"          TO FB-T-WORD(2).
+           MOVE 3  TO FB-T-DIVISOR(3).
+           MOVE "FIZZ"          TO FB-T-WORD(3).
+           MOVE 3 TO FB-RULE-COUNT.
+           OPEN INPUT RULES-FILE.
+           MOVE WS-RULES-STATUS TO WS-RULES-OPEN-STATUS.
+           IF WS-RULES-OPEN-STATUS = "00" THEN
+               MOVE 0 TO FB-RULE-COUNT
+               PERFORM UNTIL WS-RULES-STATUS NOT = "00"
+                      OR FB-RULE-COUNT >= 20
+                   READ RULES-FILE INTO FB-RULE
+                       AT END MOVE "10" TO WS-RULES-STATUS
+                       NOT AT END
+      *FB-DIVISOR NOT NUMERIC OR = 0 is rejected here the same way a
+      *non-numeric PARM-LIMIT is rejected elsewhere in this change
+      *set - FUNCTION MOD(X, 0) returns 0 in this runtime rather than
+      *erroring, so a blank/zero divisor row would otherwise match
+      *every X and silently swallow the whole run into one bucket.
+                           IF FB-DIVISOR NOT NUMERIC
+                                   OR FB-DIVISOR = 0 THEN
+                               DISPLAY
+                                 "FIZZ BUZZ: WARNING - FBRULES.DAT "
+                                 "rule with non-numeric or zero "
+                                 "divisor skipped"
+                           ELSE
+                               ADD 1 TO FB-RULE-COUNT
+                               MOVE FB-DIVISOR TO
+                                   FB-T-DIVISOR(FB-RULE-COUNT)
+                               MOVE FB-WORD TO
+                                   FB-T-WORD(FB-RULE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           IF WS-RULES-OPEN-STATUS = "00" OR
+                   WS-RULES-OPEN-STATUS = "05" THEN
+               CLOSE RULES-FILE
+           END-IF.
+
+      *GET-PARAMETERS-PARA first tries the scheduler parameter file;
+      *otherwise it falls back to the same command-line BOUNDARY
+      *pattern "0005" uses.
+       GET-PARAMETERS-PARA.
+           MOVE SPACES TO WS-RAW-BOUNDARY-TEXT.
+           MOVE "N" TO WS-USE-PARM-FILE.
+           OPEN INPUT PARM-FILE.
+           MOVE WS-PARM-STATUS TO WS-PARM-OPEN-STATUS.
+           IF WS-PARM-OPEN-STATUS = "00" THEN
+               PERFORM UNTIL WS-PARM-STATUS NOT = "00"
+                   READ PARM-FILE INTO PARM-RECORD
+                       AT END MOVE "10" TO WS-PARM-STATUS
+                       NOT AT END
+                           IF PARM-JOB-NAME = "FIZZBUZZ" THEN
+                               MOVE "Y" TO WS-USE-PARM-FILE
+                               MOVE "10" TO WS-PARM-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           IF WS-PARM-OPEN-STATUS = "00" OR
+                   WS-PARM-OPEN-STATUS = "05" THEN
+               CLOSE PARM-FILE
+           END-IF.
+           IF PARMS-FROM-FILE THEN
+               MOVE PARM-LIMIT TO WS-RAW-BOUNDARY-TEXT
+               PERFORM VALIDATE-PARM-PARA
+           ELSE
+               ACCEPT TARGA FROM COMMAND-LINE
+               MOVE TARGA TO WS-RAW-BOUNDARY-TEXT
+               PERFORM VALIDATE-TARGA-PARA
+           END-IF.
+
+      *VALIDATE-TARGA-PARA rejects a non-numeric or missing limit
+      *instead of letting FUNCTION MOD blow up on garbage input.  A
+      *sign or decimal point is rejected outright rather than
+      *silently accepted by TEST-NUMVAL and truncated by the MOVE.
+       VALIDATE-TARGA-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           IF TARGA = SPACES THEN
+               DISPLAY
+                 "FIZZ BUZZ: no limit given, job terminated"
+               MOVE "N" TO WS-VALID-SW
            ELSE
-             IF FUNCTION MOD(X,3) = 0 THEN
-               DISPLAY "FIZZ"
-             ELSE
+               MOVE 0 TO WS-BAD-CHAR-COUNT
+               INSPECT TARGA TALLYING WS-BAD-CHAR-COUNT
+                   FOR ALL "-" ALL "+" ALL "."
+               IF WS-BAD-CHAR-COUNT > 0
+                       OR FUNCTION TEST-NUMVAL(TARGA) NOT = 0 THEN
+                   DISPLAY
+                     "FIZZ BUZZ: invalid BOUNDARY value, job terminated"
+                   MOVE "N" TO WS-VALID-SW
+               ELSE
+                   MOVE TARGA TO BOUNDARY
+               END-IF
+           END-IF.
+
+      *VALIDATE-PARM-PARA applies the same numeric validation to a
+      *scheduler parameter file record that VALIDATE-TARGA-PARA
+      *applies to a command-line argument.
+       VALIDATE-PARM-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           IF PARM-LIMIT NOT NUMERIC THEN
+               DISPLAY
+                 "FIZZ BUZZ: invalid limit in parameter file"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               MOVE PARM-LIMIT TO BOUNDARY
+           END-IF.
+
+       A-PARA.
+           ADD 1 TO X.
+           MOVE "N" TO WS-MATCHED.
+           PERFORM VARYING FB-IDX FROM 1 BY 1
+                   UNTIL FB-IDX > FB-RULE-COUNT
+                       OR RULE-MATCHED
+               IF FUNCTION MOD(X, FB-T-DIVISOR(FB-IDX)) = 0 THEN
+                   DISPLAY FUNCTION TRIM(FB-T-WORD(FB-IDX))
+                   PERFORM TALLY-WORD-PARA
+                   MOVE "Y" TO WS-MATCHED
+               END-IF
+           END-PERFORM.
+           IF NOT RULE-MATCHED THEN
                MOVE X TO Z
                DISPLAY FUNCTION TRIM(Z LEADING)
-             END-IF
-           END-IF
-         END-IF.
-         GO TO A-PARA.
+               ADD 1 TO NUMBER-COUNT
+           END-IF.
+
+      *TALLY-WORD-PARA keeps each rule's running total for the
+      *end-of-run footer; it tallies by table position instead of
+      *matching the word text, so every rule loaded from FBRULES.DAT
+      *(req010) is tallied correctly, not just the original FIZZ,
+      *BUZZ, and FIZZ BUZZ words.
+       TALLY-WORD-PARA.
+           ADD 1 TO FB-T-COUNT(FB-IDX).
+
+      *FOOTER-PARA prints one line per loaded rule, in rule-table
+      *order, followed by the no-match NUMBERS count, so the footer
+      *always sums to BOUNDARY regardless of how many rules are
+      *loaded.
+       FOOTER-PARA.
+           DISPLAY "-----".
+           PERFORM VARYING FB-IDX FROM 1 BY 1
+                   UNTIL FB-IDX > FB-RULE-COUNT
+               MOVE FB-T-COUNT(FB-IDX) TO D-RULE-COUNT
+               DISPLAY FUNCTION TRIM(FB-T-WORD(FB-IDX)) ": "
+                   FUNCTION TRIM(D-RULE-COUNT LEADING)
+           END-PERFORM.
+           MOVE NUMBER-COUNT TO D-NUMBER-COUNT.
+           DISPLAY "NUMBERS: " FUNCTION TRIM(D-NUMBER-COUNT LEADING).
