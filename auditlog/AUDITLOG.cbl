@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AUDITLOG.
+       AUTHOR.  VARIK VALEFOR.
+      *AUDITLOG is the shared logging routine called by 0005, 0007,
+      *and FIZZ BUZZ at job start and job end.  It appends the
+      *AUDIT-RECORD passed by the caller to the common audit-trail
+      *file and hands control straight back.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01 AUDIT-FILE-RECORD PIC X(102).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       COPY AUDITREC.
+
+       PROCEDURE DIVISION USING AUDIT-RECORD.
+       AUDITLOG-PARA.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-FILE-STATUS = "35" OR WS-FILE-STATUS = "05" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE AUDIT-RECORD TO AUDIT-FILE-RECORD.
+           WRITE AUDIT-FILE-RECORD.
+           CLOSE AUDIT-FILE.
+           GOBACK.
