@@ -2,31 +2,302 @@
        PROGRAM-ID.  "0005".
        AUTHOR.  VARIK VALEFOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIGIT-OUT-FILE ASSIGN TO "0005OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIGIT-OUT-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIGIT-OUT-FILE.
+       01 DIGIT-OUT-RECORD PIC X(200).
+
+       FD  PARM-FILE.
+       01 PARM-FILE-RECORD PIC X(126).
+
        WORKING-STORAGE SECTION.
-      *TARGA contains the first argument of the program.
-       01 TARGA    PIC X(69).
+      *TARGA contains the first argument of the program; CMD-BOUNDARY
+      *and CMD-OFFSET are its two space-delimited pieces.
+       01 TARGA       PIC X(69).
+       01 CMD-BOUNDARY PIC X(40).
+       01 CMD-OFFSET   PIC X(40).
       *The output of this program is the result of concatenating all
-      *integers between 1 and BOUNDARY.
-       01 BOUNDARY PIC 9(38) VALUE 86.
+      *integers between the starting value and BOUNDARY.
+       01 BOUNDARY    PIC 9(38) VALUE 86.
+      *START-OFFSET seeds CURRENTX so a run can pick up in the middle
+      *of a range instead of always starting at 1.
+       01 START-OFFSET PIC 9(38) VALUE 0.
       *CURRENTX is an integer-based representation of the current
-      *number.
-       01 CURRENTX PIC 9(38).
-      *CURRENTY is a string-based representation of the current number.
-       01 CURRENTY PIC Z(38)9.
+      *number; CURRENTY is its zero-suppressed display equivalent.
+       COPY NUMPAIR REPLACING COUNTER-NAME BY CURRENTX
+                              DISPLAY-NAME BY CURRENTY.
+
+       01 WS-VALID-SW     PIC X(1) VALUE "Y".
+           88 TARGA-IS-VALID       VALUE "Y".
+           88 TARGA-IS-INVALID     VALUE "N".
+
+       01 WS-DIGIT-OUT-STATUS PIC X(2).
+       01 WS-PARM-STATUS      PIC X(2).
+       01 WS-PARM-OPEN-STATUS PIC X(2).
+       01 WS-USE-PARM-FILE    PIC X(1) VALUE "N".
+           88 PARMS-FROM-FILE         VALUE "Y".
+
+       COPY PARMREC.
+
+      *OUTPUT-BUFFER accumulates converted digits so they can be
+      *flushed to DIGIT-OUT-FILE in blocks instead of one WRITE (and
+      *formerly one DISPLAY) per number.
+       01 OUTPUT-BUFFER       PIC X(200).
+       01 OUTPUT-BUFFER-LEN   PIC 9(4) VALUE 0.
+       01 WS-DIGIT-TEXT       PIC X(39).
+       01 WS-DIGIT-LEN        PIC 9(4).
+       01 WS-BUFFER-PTR       PIC 9(4).
+
+       COPY AUDITREC.
+       01 WS-RUN-DATE  PIC X(10).
+       01 WS-RUN-TIME  PIC X(8).
+       01 WS-SAVE-RC       PIC S9(4).
+       01 WS-BOUNDARY-DISP PIC Z(37)9.
+       01 WS-OFFSET-DISP   PIC Z(37)9.
+       01 WS-BAD-CHAR-COUNT PIC 9(4).
+      *WS-RAW-BOUNDARY-TEXT/WS-RAW-OFFSET-TEXT capture whatever text
+      *was actually supplied (command line or parameter file) before
+      *validation runs, so END-LOG-PARA can log the real rejected
+      *input on the ABEND path instead of BOUNDARY/START-OFFSET, which
+      *still hold their unvalidated default VALUEs when validation
+      *fails.
+       01 WS-RAW-BOUNDARY-TEXT PIC X(40).
+       01 WS-RAW-OFFSET-TEXT   PIC X(40).
+       01 WS-PARMS-TRUNC-SW PIC X(1) VALUE "N".
+           88 PARMS-WERE-TRUNCATED   VALUE "Y".
 
        PROCEDURE DIVISION.
-       ACCEPT TARGA FROM COMMAND-LINE.
-       MOVE TARGA TO BOUNDARY.
+       MAIN-PARA.
+           PERFORM START-LOG-PARA.
+           PERFORM GET-PARAMETERS-PARA.
+           IF TARGA-IS-VALID THEN
+               PERFORM OPEN-FILES-PARA
+               PERFORM PARA-PARA UNTIL CURRENTX >= BOUNDARY
+               PERFORM FLUSH-BUFFER-PARA
+               PERFORM CLOSE-FILES-PARA
+               MOVE "NORMAL" TO AUDIT-STATUS
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE "ABEND " TO AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           PERFORM END-LOG-PARA.
+           STOP RUN.
+
+       START-LOG-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE "0005"        TO AUDIT-JOB-NAME.
+           MOVE WS-RUN-DATE   TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME   TO AUDIT-RUN-TIME.
+           MOVE "START "      TO AUDIT-EVENT.
+           MOVE SPACES        TO AUDIT-PARMS.
+           MOVE "NORMAL"      TO AUDIT-STATUS.
+           CALL "AUDITLOG" USING AUDIT-RECORD.
+
+      *END-LOG-PARA saves and restores RETURN-CODE around the CALL so
+      *the AUDITLOG subprogram's own GOBACK doesn't clobber the exit
+      *code MAIN-PARA already set for the caller (e.g. NIGHTLYCTL).
+       END-LOG-PARA.
+           MOVE RETURN-CODE   TO WS-SAVE-RC.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE "0005"        TO AUDIT-JOB-NAME.
+           MOVE WS-RUN-DATE   TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME   TO AUDIT-RUN-TIME.
+           MOVE "END   "      TO AUDIT-EVENT.
+      *On the ABEND path BOUNDARY/START-OFFSET never got past their
+      *unvalidated default VALUEs, so logging them would fabricate a
+      *plausible-looking parameter set instead of showing what was
+      *actually rejected; log the raw captured input instead.
+           MOVE "N" TO WS-PARMS-TRUNC-SW.
+           IF TARGA-IS-VALID THEN
+               MOVE BOUNDARY      TO WS-BOUNDARY-DISP
+               MOVE START-OFFSET  TO WS-OFFSET-DISP
+               STRING "BOUNDARY=" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-BOUNDARY-DISP) DELIMITED BY SIZE
+                      " OFFSET="  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-OFFSET-DISP) DELIMITED BY SIZE
+                      INTO AUDIT-PARMS
+                      ON OVERFLOW
+                          MOVE "Y" TO WS-PARMS-TRUNC-SW
+               END-STRING
+           ELSE
+               STRING "BOUNDARY=" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RAW-BOUNDARY-TEXT)
+                          DELIMITED BY SIZE
+                      " OFFSET="  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RAW-OFFSET-TEXT)
+                          DELIMITED BY SIZE
+                      INTO AUDIT-PARMS
+                      ON OVERFLOW
+                          MOVE "Y" TO WS-PARMS-TRUNC-SW
+               END-STRING
+           END-IF.
+      *A BOUNDARY/OFFSET pair that doesn't fit AUDIT-PARMS is flagged
+      *instead of silently dropped mid-value - the operator gets a
+      *console warning and the stored record carries a visible
+      *truncation marker instead of looking like a complete value
+      *that happens to be missing most of its digits.
+           IF PARMS-WERE-TRUNCATED THEN
+               DISPLAY
+                 "0005: WARNING - audit parameters exceeded "
+                 "AUDIT-PARMS and were truncated"
+               MOVE "...[TRUNC]" TO AUDIT-PARMS (51:10)
+           END-IF.
+           CALL "AUDITLOG" USING AUDIT-RECORD.
+           MOVE WS-SAVE-RC TO RETURN-CODE.
+
+      *GET-PARAMETERS-PARA first tries the scheduler parameter file;
+      *when there is no matching record it falls back to the
+      *command-line ACCEPT TARGA always supported.
+       GET-PARAMETERS-PARA.
+           MOVE SPACES TO WS-RAW-BOUNDARY-TEXT WS-RAW-OFFSET-TEXT.
+           PERFORM READ-PARM-FILE-PARA.
+           IF PARMS-FROM-FILE THEN
+               MOVE PARM-BOUNDARY     TO WS-RAW-BOUNDARY-TEXT
+               MOVE PARM-START-OFFSET TO WS-RAW-OFFSET-TEXT
+               PERFORM VALIDATE-PARM-PARA
+           ELSE
+               ACCEPT TARGA FROM COMMAND-LINE
+               MOVE SPACES TO CMD-BOUNDARY CMD-OFFSET
+               UNSTRING TARGA DELIMITED BY ALL SPACES
+                   INTO CMD-BOUNDARY CMD-OFFSET
+               MOVE CMD-BOUNDARY TO WS-RAW-BOUNDARY-TEXT
+               MOVE CMD-OFFSET   TO WS-RAW-OFFSET-TEXT
+               PERFORM VALIDATE-TARGA-PARA
+           END-IF.
+           IF TARGA-IS-VALID THEN
+               MOVE START-OFFSET TO CURRENTX
+               IF START-OFFSET > 0 THEN
+                   SUBTRACT 1 FROM CURRENTX
+               END-IF
+           END-IF.
+
+       READ-PARM-FILE-PARA.
+           MOVE "N" TO WS-USE-PARM-FILE.
+           OPEN INPUT PARM-FILE.
+           MOVE WS-PARM-STATUS TO WS-PARM-OPEN-STATUS.
+           IF WS-PARM-OPEN-STATUS = "00" THEN
+               PERFORM UNTIL WS-PARM-STATUS NOT = "00"
+                   READ PARM-FILE INTO PARM-RECORD
+                       AT END MOVE "10" TO WS-PARM-STATUS
+                       NOT AT END
+                           IF PARM-JOB-NAME = "0005" THEN
+                               MOVE "Y" TO WS-USE-PARM-FILE
+                               MOVE "10" TO WS-PARM-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           IF WS-PARM-OPEN-STATUS = "00" OR
+                   WS-PARM-OPEN-STATUS = "05" THEN
+               CLOSE PARM-FILE
+           END-IF.
+
+      *VALIDATE-TARGA-PARA rejects a non-numeric or missing BOUNDARY
+      *argument with a clear message instead of letting a data
+      *exception take the run down.  A sign or decimal point is
+      *rejected outright rather than silently accepted by
+      *TEST-NUMVAL and then truncated by the MOVE into a PIC 9 field.
+       VALIDATE-TARGA-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           IF CMD-BOUNDARY = SPACES THEN
+               DISPLAY "0005: invalid BOUNDARY value, job terminated"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               MOVE 0 TO WS-BAD-CHAR-COUNT
+               INSPECT CMD-BOUNDARY TALLYING WS-BAD-CHAR-COUNT
+                   FOR ALL "-" ALL "+" ALL "."
+               IF WS-BAD-CHAR-COUNT > 0
+                       OR FUNCTION TEST-NUMVAL(CMD-BOUNDARY) NOT = 0
+                       THEN
+                   DISPLAY
+                     "0005: invalid BOUNDARY value, job terminated"
+                   MOVE "N" TO WS-VALID-SW
+               ELSE
+                   MOVE CMD-BOUNDARY TO BOUNDARY
+               END-IF
+           END-IF.
+           IF TARGA-IS-VALID AND CMD-OFFSET NOT = SPACES THEN
+               MOVE 0 TO WS-BAD-CHAR-COUNT
+               INSPECT CMD-OFFSET TALLYING WS-BAD-CHAR-COUNT
+                   FOR ALL "-" ALL "+" ALL "."
+               IF WS-BAD-CHAR-COUNT > 0
+                       OR FUNCTION TEST-NUMVAL(CMD-OFFSET) NOT = 0
+                       THEN
+                   DISPLAY
+                     "0005: invalid start-offset value, job terminated"
+                   MOVE "N" TO WS-VALID-SW
+               ELSE
+                   MOVE CMD-OFFSET TO START-OFFSET
+               END-IF
+           END-IF.
+
+      *VALIDATE-PARM-PARA applies the same numeric validation to a
+      *scheduler parameter file record that VALIDATE-TARGA-PARA
+      *applies to a command-line argument, so a blank or corrupted
+      *PARMFILE.DAT record is rejected instead of silently producing
+      *empty output or hanging on a garbage BOUNDARY.
+       VALIDATE-PARM-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           IF PARM-BOUNDARY NOT NUMERIC THEN
+               DISPLAY
+                 "0005: invalid BOUNDARY in parameter file, terminated"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               MOVE PARM-BOUNDARY TO BOUNDARY
+           END-IF.
+           IF TARGA-IS-VALID AND PARM-START-OFFSET NOT NUMERIC THEN
+               DISPLAY
+                 "0005: invalid offset in parameter file, terminated"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               IF TARGA-IS-VALID THEN
+                   MOVE PARM-START-OFFSET TO START-OFFSET
+               END-IF
+           END-IF.
+
+       OPEN-FILES-PARA.
+           OPEN OUTPUT DIGIT-OUT-FILE.
+           MOVE SPACES TO OUTPUT-BUFFER.
+           MOVE 0 TO OUTPUT-BUFFER-LEN.
+
        PARA-PARA.
            ADD 1 TO CURRENTX.
            MOVE CURRENTX TO CURRENTY.
-           DISPLAY FUNCTION TRIM (CURRENTY LEADING) WITH NO ADVANCING.
-      *    "NO ADVANCING" removes the newline which would otherwise be
-      *    added to the output; such a newline is unnecessary... and
-      *    separates individual numbers, which is not the desired
-      *    behaviour.
-           IF (CURRENTX + 1) <= BOUNDARY THEN
-             GO TO PARA-PARA
-           END-IF.
-       DISPLAY "".
+           MOVE FUNCTION TRIM(CURRENTY LEADING) TO WS-DIGIT-TEXT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CURRENTY LEADING))
+               TO WS-DIGIT-LEN.
+           IF OUTPUT-BUFFER-LEN + WS-DIGIT-LEN > 196 THEN
+               PERFORM FLUSH-BUFFER-PARA
+           END-IF.
+           COMPUTE WS-BUFFER-PTR = OUTPUT-BUFFER-LEN + 1.
+           STRING WS-DIGIT-TEXT (1:WS-DIGIT-LEN) DELIMITED BY SIZE
+               INTO OUTPUT-BUFFER
+               WITH POINTER WS-BUFFER-PTR
+           END-STRING.
+           COMPUTE OUTPUT-BUFFER-LEN = WS-BUFFER-PTR - 1.
+
+      *FLUSH-BUFFER-PARA writes the accumulated digits in one block
+      *instead of issuing a DISPLAY (or WRITE) per number, which is
+      *what made large-BOUNDARY runs I/O-bound.
+       FLUSH-BUFFER-PARA.
+           IF OUTPUT-BUFFER-LEN > 0 THEN
+               MOVE OUTPUT-BUFFER TO DIGIT-OUT-RECORD
+               WRITE DIGIT-OUT-RECORD
+               MOVE SPACES TO OUTPUT-BUFFER
+               MOVE 0 TO OUTPUT-BUFFER-LEN
+           END-IF.
+
+       CLOSE-FILES-PARA.
+           CLOSE DIGIT-OUT-FILE.
