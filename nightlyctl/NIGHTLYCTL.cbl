@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NIGHTLYCTL.
+       AUTHOR.  VARIK VALEFOR.
+      *NIGHTLYCTL is the nightly control job.  It runs "0005", then
+      *"0007", then "FIZZ BUZZ" as steps, checking each step's
+      *completion status before starting the next one, and writes a
+      *single combined run log for the night instead of three
+      *disconnected console captures.  Each step is driven through
+      *PARMFILE.DAT (see copybooks/PARMREC.cpy) rather than a
+      *command-line ACCEPT, per the scheduler parameter file feature.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "NIGHTLYCTL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE.
+       01 RUNLOG-RECORD PIC X(100).
+
+       FD  PARM-FILE.
+       01 PARM-FILE-RECORD PIC X(126).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUNLOG-STATUS PIC X(2).
+       01 WS-PARM-STATUS   PIC X(2).
+       01 WS-PARMFILE-OK   PIC X(1) VALUE "N".
+           88 PARMFILE-PRESENT    VALUE "Y".
+       01 WS-RUN-DATE      PIC X(10).
+       01 WS-RUN-TIME      PIC X(8).
+       01 WS-STEP-NAME     PIC X(12).
+       01 WS-STEP-RC       PIC S9(4).
+       01 D-STEP-RC        PIC -(4)9.
+      *CALL "SYSTEM" leaves RETURN-CODE holding the C library
+      *system() wait-status, not the child's own exit code - for a
+      *normal exit that's the real exit code multiplied by 256.
+      *WS-RAW-STEP-RC is sized for that encoded value (which can run
+      *well past what PIC S9(4) holds) so CAPTURE-STEP-RC-PARA can
+      *divide it back down to the real return code before anything
+      *else looks at WS-STEP-RC.
+       01 WS-RAW-STEP-RC   PIC S9(8).
+       01 WS-LOG-LINE.
+           05 L-RUN-DATE    PIC X(10).
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 L-RUN-TIME    PIC X(8).
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 L-STEP-NAME   PIC X(12).
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 L-MESSAGE     PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT RUNLOG-FILE.
+           MOVE "CONTROL" TO WS-STEP-NAME.
+           MOVE "nightly run starting" TO L-MESSAGE.
+           PERFORM WRITE-LOG-LINE-PARA.
+
+           PERFORM CHECK-PARMFILE-PARA.
+           IF NOT PARMFILE-PRESENT THEN
+               MOVE "CONTROL" TO WS-STEP-NAME
+               MOVE "PARMFILE.DAT not found, nightly run aborted"
+                   TO L-MESSAGE
+               PERFORM WRITE-LOG-LINE-PARA
+               CLOSE RUNLOG-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE "0005" TO WS-STEP-NAME.
+           CALL "SYSTEM" USING "./0005/0005".
+           PERFORM CAPTURE-STEP-RC-PARA.
+           PERFORM LOG-STEP-RESULT-PARA.
+           IF WS-STEP-RC = 0 THEN
+               MOVE "0007" TO WS-STEP-NAME
+               CALL "SYSTEM" USING "./0007/0007"
+               PERFORM CAPTURE-STEP-RC-PARA
+               PERFORM LOG-STEP-RESULT-PARA
+           END-IF.
+           IF WS-STEP-RC = 0 THEN
+               MOVE "FIZZBUZZ" TO WS-STEP-NAME
+               CALL "SYSTEM" USING "./fizzbuzz/fizzbuzz"
+               PERFORM CAPTURE-STEP-RC-PARA
+               PERFORM LOG-STEP-RESULT-PARA
+           END-IF.
+
+           MOVE "CONTROL"    TO WS-STEP-NAME.
+           IF WS-STEP-RC = 0 THEN
+               MOVE "nightly run completed normally" TO L-MESSAGE
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE "nightly run stopped on step failure" TO L-MESSAGE
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+           PERFORM WRITE-LOG-LINE-PARA.
+           CLOSE RUNLOG-FILE.
+           STOP RUN.
+
+      *CHECK-PARMFILE-PARA fails the nightly run fast, with a clear
+      *message, when PARMFILE.DAT itself is missing, instead of
+      *silently calling each step with no parameters and relying on
+      *0005/FIZZ BUZZ to reject empty command-line input on their own.
+       CHECK-PARMFILE-PARA.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00" THEN
+               MOVE "Y" TO WS-PARMFILE-OK
+               CLOSE PARM-FILE
+           ELSE
+               MOVE "N" TO WS-PARMFILE-OK
+           END-IF.
+
+      *CAPTURE-STEP-RC-PARA decodes CALL "SYSTEM"'s wait-status-encoded
+      *RETURN-CODE into the step's real exit code (integer division by
+      *256), so LOG-STEP-RESULT-PARA logs the value the step program
+      *actually set with MOVE ... TO RETURN-CODE, not the raw wait
+      *status (e.g. 4096 instead of the real 16).
+       CAPTURE-STEP-RC-PARA.
+           MOVE RETURN-CODE TO WS-RAW-STEP-RC.
+           COMPUTE WS-STEP-RC = WS-RAW-STEP-RC / 256.
+
+      *LOG-STEP-RESULT-PARA records whether a step finished cleanly
+      *before the driver is allowed to move on to the next one.
+       LOG-STEP-RESULT-PARA.
+           IF WS-STEP-RC = 0 THEN
+               MOVE "step completed normally" TO L-MESSAGE
+           ELSE
+               MOVE WS-STEP-RC TO D-STEP-RC
+               STRING "step failed, return code "
+                       DELIMITED BY SIZE
+                      D-STEP-RC DELIMITED BY SIZE
+                      INTO L-MESSAGE
+           END-IF.
+           PERFORM WRITE-LOG-LINE-PARA.
+
+       WRITE-LOG-LINE-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE  TO L-RUN-DATE.
+           MOVE WS-RUN-TIME  TO L-RUN-TIME.
+           MOVE WS-STEP-NAME TO L-STEP-NAME.
+           WRITE RUNLOG-RECORD FROM WS-LOG-LINE.
